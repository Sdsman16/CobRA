@@ -0,0 +1,348 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLSUITD.
+      * Consolidated regression driver for the CBL Test Folder suite.
+      * Runs each vulnerability test program in sequence, reconciles
+      * actual scanner findings against the expected-outcome copybook,
+      * and prints a single pass/fail summary instead of five separate
+      * invocations.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACTUAL-RESULTS-FILE ASSIGN TO "ACTUALRES"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ACTUAL-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT SCORECARD-FILE ASSIGN TO "SCORECARD"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SCORE-STATUS.
+           SELECT EXPECTED-RESULTS-FILE ASSIGN TO "EXPRESULT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPECTED-STATUS.
+           COPY "auditsel.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACTUAL-RESULTS-FILE.
+       COPY "actresult.cpy"
+           REPLACING ACTUAL-RESULT BY ACTUAL-RESULT-REC.
+       FD  CHECKPOINT-FILE.
+       01 CHKPT-RECORD PIC 9(2).
+       FD  SCORECARD-FILE.
+       COPY "scorerec.cpy".
+       FD  EXPECTED-RESULTS-FILE.
+       COPY "expresult.cpy"
+           REPLACING EXPECTED-RESULT BY EXPECTED-RESULT-REC.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       01 WS-EXPECTED-STATUS  PIC X(2)  VALUE "00".
+       01 WS-SUITE-SIZE       PIC 9(2) VALUE 18.
+       01 WS-IDX              PIC 9(2) VALUE 1.
+       01 WS-PASS-COUNT       PIC 9(2) VALUE 0.
+       01 WS-FAIL-COUNT       PIC 9(2) VALUE 0.
+       01 WS-ACTUAL-STATUS    PIC X(2)  VALUE "00".
+       01 WS-MATCH-COUNT      PIC 9(2)  VALUE 0.
+       01 WS-ALERT-COUNT      PIC 9(2)  VALUE 0.
+       01 WS-FOUND-SWITCH     PIC X(3)  VALUE "NO".
+           88 WS-FOUND                  VALUE "YES".
+       01 WS-CHKPT-STATUS     PIC X(2)  VALUE "00".
+       01 WS-SCORE-STATUS     PIC X(2)  VALUE "00".
+       01 WS-LAST-COMPLETED   PIC 9(2)  VALUE 0.
+       01 WS-RUN-FROM         PIC 9(2)  VALUE 1.
+       01 WS-RUN-TO           PIC 9(2)  VALUE 18.
+       01 WS-SELECTED-TEST    PIC X(30).
+       01 WS-SELECTED-FOUND   PIC X(3)  VALUE "NO".
+       01 WS-TEST-TABLE.
+           05 WS-TEST-ENTRY OCCURS 18 TIMES INDEXED BY WS-TEST-IDX.
+               10 WS-TEST-NAME    PIC X(30).
+               10 WS-TEST-RESULT  PIC X(4)  VALUE "SKIP".
+               10 WS-EXPECTED     PIC X(20).
+               10 WS-EXP-SEVERITY PIC X(10).
+               10 WS-RECON-STATE  PIC X(8)  VALUE "PENDING".
+               10 WS-ACTUAL-RULE  PIC X(20) VALUE SPACES.
+       LINKAGE SECTION.
+       01 LS-DRIVER-PARM.
+           05 LS-PARM-LEN  PIC S9(4) COMP.
+           05 LS-PARM-TEXT PIC X(30).
+       PROCEDURE DIVISION USING LS-DRIVER-PARM.
+       0000-MAIN.
+           PERFORM 1000-INIT-TABLE
+           MOVE WS-SUITE-SIZE TO WS-RUN-TO
+           PERFORM 1500-LOAD-CHECKPOINT
+           PERFORM 1700-APPLY-SELECTIVE-PARM
+           IF WS-RUN-FROM = 1 AND WS-RUN-TO = WS-SUITE-SIZE
+               PERFORM 1550-RESET-AUDIT-LOG
+           END-IF
+           PERFORM 2000-RUN-SUITE
+           PERFORM 4000-RECONCILE-RESULTS
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 5000-WRITE-SCORECARD
+           CALL "SuiteScorecardReport"
+           CALL "SecretsRemediationReport"
+           IF WS-RUN-FROM = 1 AND WS-RUN-TO = WS-SUITE-SIZE
+               PERFORM 1600-CLEAR-CHECKPOINT
+           END-IF
+           STOP RUN.
+
+       1000-INIT-TABLE.
+      * Expected outcomes are read from EXPRESULT (expresult.cpy's
+      * shape) instead of being hardcoded here, so the suite's pass/
+      * fail baseline lives in one maintained fixture alongside the
+      * ACTUALRES layout it is reconciled against.
+           OPEN INPUT EXPECTED-RESULTS-FILE
+           IF WS-EXPECTED-STATUS NOT = "00"
+               DISPLAY "Unable to open expected-results file"
+               STOP RUN
+           END-IF
+           MOVE 0 TO WS-IDX
+           PERFORM 1050-READ-EXPECTED-TABLE
+               UNTIL WS-EXPECTED-STATUS = "10"
+                   OR WS-IDX = WS-SUITE-SIZE
+           CLOSE EXPECTED-RESULTS-FILE.
+
+       1050-READ-EXPECTED-TABLE.
+           READ EXPECTED-RESULTS-FILE
+               AT END
+                   MOVE "10" TO WS-EXPECTED-STATUS
+               NOT AT END
+                   ADD 1 TO WS-IDX
+                   MOVE EXP-PROGRAM-ID TO WS-TEST-NAME(WS-IDX)
+                   MOVE EXP-RULE-ID    TO WS-EXPECTED(WS-IDX)
+                   MOVE EXP-SEVERITY   TO WS-EXP-SEVERITY(WS-IDX)
+           END-READ.
+
+       1500-LOAD-CHECKPOINT.
+      * Restart support: if an earlier run of this job abended partway
+      * through, CHKPT holds the index of the last test that actually
+      * completed, so this run resumes right after it instead of
+      * reprocessing tests that already ran.
+           MOVE "00" TO WS-CHKPT-STATUS
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHKPT-RECORD TO WS-LAST-COMPLETED
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WS-LAST-COMPLETED > 0
+                   DISPLAY "Resuming after checkpoint, last completed "
+                       "test " WS-LAST-COMPLETED
+               END-IF
+           END-IF
+           COMPUTE WS-RUN-FROM = WS-LAST-COMPLETED + 1.
+
+       1600-CLEAR-CHECKPOINT.
+      * Only PERFORMed by 0000-MAIN when the run just completed covered
+      * the full suite (WS-RUN-FROM = 1 AND WS-RUN-TO = WS-SUITE-SIZE)
+      * -- a clean end-to-end run has nothing left to resume from, so
+      * the next invocation should start at test 1 again. A selective
+      * single-test PARM rerun must NOT reach here: clearing CHKPT after
+      * it would discard the progress an interrupted full run already
+      * checkpointed.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       1550-RESET-AUDIT-LOG.
+      * Only PERFORMed at the start of a fresh full-suite run (not a
+      * checkpoint resume or a selective single-test PARM rerun, both
+      * of which must keep appending to the existing trail). Gives each
+      * night's AUDITLOG a clean start so JCL's GDGARCH step archives
+      * one run's activity per GDG generation instead of an ever-
+      * growing superset of every prior night.
+           OPEN OUTPUT AUDIT-LOG-FILE
+           CLOSE AUDIT-LOG-FILE.
+
+       1700-APPLY-SELECTIVE-PARM.
+      * A PARM naming a single test program or rule id narrows the run
+      * to just that one entry, reusing the same dynamic-CALL pattern
+      * DynamicCallTest already demonstrates, instead of the whole
+      * suite -- this overrides the checkpoint-derived range above
+      * since re-verifying one fix is an explicit ask, not a resume.
+           IF LS-PARM-LEN > 0
+               MOVE SPACES TO WS-SELECTED-TEST
+               MOVE LS-PARM-TEXT(1:LS-PARM-LEN) TO WS-SELECTED-TEST
+               MOVE "NO" TO WS-SELECTED-FOUND
+               PERFORM VARYING WS-TEST-IDX FROM 1 BY 1
+                       UNTIL WS-TEST-IDX > WS-SUITE-SIZE
+                   IF WS-TEST-NAME(WS-TEST-IDX) = WS-SELECTED-TEST OR
+                           WS-EXPECTED(WS-TEST-IDX) = WS-SELECTED-TEST
+                       MOVE WS-TEST-IDX TO WS-RUN-FROM
+                       MOVE WS-TEST-IDX TO WS-RUN-TO
+                       MOVE "YES" TO WS-SELECTED-FOUND
+                   END-IF
+               END-PERFORM
+               IF WS-SELECTED-FOUND = "YES"
+                   DISPLAY "Selective re-run requested for: "
+                       WS-SELECTED-TEST
+               ELSE
+                   DISPLAY "PARM test not recognized, running full "
+                       "suite: " WS-SELECTED-TEST
+               END-IF
+           END-IF.
+
+       2000-RUN-SUITE.
+           PERFORM VARYING WS-IDX FROM WS-RUN-FROM BY 1
+                   UNTIL WS-IDX > WS-RUN-TO
+               PERFORM 2100-RUN-ONE-TEST
+               PERFORM 2200-WRITE-CHECKPOINT
+           END-PERFORM.
+
+       2200-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-IDX TO CHKPT-RECORD
+           WRITE CHKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       2100-RUN-ONE-TEST.
+           DISPLAY "Running: " WS-TEST-NAME(WS-IDX)
+           EVALUATE WS-TEST-NAME(WS-IDX)
+               WHEN "AuthenticationTest"
+                   CALL "AuthenticationTest"
+               WHEN "BufferOverflowTest"
+                   CALL "BufferOverflowTest"
+               WHEN "DynamicCallTest"
+                   CALL "DynamicCallTest"
+               WHEN "HardcodedValueTest"
+                   CALL "HardcodedValueTest"
+               WHEN "UnvalidatedInputTest"
+                   CALL "UnvalidatedInputTest"
+               WHEN "SqlInjectionTest"
+                   CALL "SqlInjectionTest"
+               WHEN "CommandInjectionTest"
+                   CALL "CommandInjectionTest"
+               WHEN "WeakCryptoTest"
+                   CALL "WeakCryptoTest"
+               WHEN "InfiniteLoopTest"
+                   CALL "InfiniteLoopTest"
+               WHEN "LinkageOverflowTest"
+                   CALL "LinkageOverflowTest"
+               WHEN "UncontrolledTransferTest"
+                   CALL "UncontrolledTransferTest"
+               WHEN "ArithmeticOverflowTest"
+                   CALL "ArithmeticOverflowTest"
+               WHEN "ConcurrentAccessTest"
+                   CALL "ConcurrentAccessTest"
+               WHEN "CleanAuthenticationTest"
+                   CALL "CleanAuthenticationTest"
+               WHEN "CleanBufferOverflowTest"
+                   CALL "CleanBufferOverflowTest"
+               WHEN "CleanDynamicCallTest"
+                   CALL "CleanDynamicCallTest"
+               WHEN "CleanHardcodedValueTest"
+                   CALL "CleanHardcodedValueTest"
+               WHEN "CleanUnvalidatedInputTest"
+                   CALL "CleanUnvalidatedInputTest"
+               WHEN OTHER
+                   DISPLAY "Unknown test: " WS-TEST-NAME(WS-IDX)
+           END-EVALUATE.
+
+       3000-PRINT-SUMMARY.
+           DISPLAY "===== CBL SUITE REGRESSION SUMMARY ====="
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-SUITE-SIZE
+               DISPLAY WS-TEST-NAME(WS-IDX) ": " WS-TEST-RESULT(WS-IDX)
+                   " RULE=" WS-RECON-STATE(WS-IDX)
+           END-PERFORM
+           DISPLAY "Passed: " WS-PASS-COUNT " Failed: " WS-FAIL-COUNT
+           DISPLAY "Rule matches: " WS-MATCH-COUNT
+               " Regression alerts: " WS-ALERT-COUNT
+           DISPLAY "========================================".
+
+       4000-RECONCILE-RESULTS.
+      * Compare each expected rule hit against the actual findings
+      * produced by the scanner run (ACTUALRES) so a vulnerability
+      * that stops being flagged shows up as a regression alert
+      * instead of going unnoticed.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-SUITE-SIZE
+               PERFORM 4100-RECONCILE-ONE-TEST
+           END-PERFORM.
+
+       4100-RECONCILE-ONE-TEST.
+           MOVE "NO" TO WS-FOUND-SWITCH
+           MOVE "00" TO WS-ACTUAL-STATUS
+           OPEN INPUT ACTUAL-RESULTS-FILE
+           IF WS-ACTUAL-STATUS NOT = "00"
+               DISPLAY "Reconciliation skipped for "
+                   WS-TEST-NAME(WS-IDX) ", file status "
+                   WS-ACTUAL-STATUS
+           ELSE
+               PERFORM UNTIL WS-ACTUAL-STATUS = "10"
+                   READ ACTUAL-RESULTS-FILE
+                       AT END
+                           MOVE "10" TO WS-ACTUAL-STATUS
+                       NOT AT END
+                           IF ACT-PROGRAM-ID = WS-TEST-NAME(WS-IDX)
+                               MOVE ACT-RULE-ID TO
+                                   WS-ACTUAL-RULE(WS-IDX)
+                               IF ACT-RULE-ID = WS-EXPECTED(WS-IDX) AND
+                                   ACT-SEVERITY =
+                                       WS-EXP-SEVERITY(WS-IDX)
+                                   MOVE "YES" TO WS-FOUND-SWITCH
+                               ELSE
+                                   MOVE "YES" TO WS-FOUND-SWITCH
+                                   MOVE "DRIFTED"
+                                       TO WS-RECON-STATE(WS-IDX)
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ACTUAL-RESULTS-FILE
+           END-IF
+           IF WS-RECON-STATE(WS-IDX) NOT = "DRIFTED"
+               IF WS-FOUND-SWITCH = "YES"
+                   MOVE "MATCHED" TO WS-RECON-STATE(WS-IDX)
+                   ADD 1 TO WS-MATCH-COUNT
+               ELSE
+                   MOVE "ALERT" TO WS-RECON-STATE(WS-IDX)
+                   ADD 1 TO WS-ALERT-COUNT
+                   DISPLAY "REGRESSION ALERT: " WS-TEST-NAME(WS-IDX)
+                       " no longer flags " WS-EXPECTED(WS-IDX)
+               END-IF
+           ELSE
+               ADD 1 TO WS-ALERT-COUNT
+               DISPLAY "REGRESSION ALERT: " WS-TEST-NAME(WS-IDX)
+                   " severity/rule drifted from expected "
+                   WS-EXPECTED(WS-IDX)
+           END-IF
+      * PASS/FAIL reflects the reconciled rule outcome, not RETURN-CODE
+      * -- none of the called test programs ever set RETURN-CODE, so a
+      * result derived from it would report PASS regardless of what the
+      * test actually did. Only score entries this invocation ran; an
+      * entry skipped by a selective PARM keeps its "SKIP" default.
+           IF WS-IDX >= WS-RUN-FROM AND WS-IDX <= WS-RUN-TO
+               IF WS-RECON-STATE(WS-IDX) = "MATCHED"
+                   MOVE "PASS" TO WS-TEST-RESULT(WS-IDX)
+                   ADD 1 TO WS-PASS-COUNT
+               ELSE
+                   MOVE "FAIL" TO WS-TEST-RESULT(WS-IDX)
+                   ADD 1 TO WS-FAIL-COUNT
+               END-IF
+           END-IF.
+
+       5000-WRITE-SCORECARD.
+      * One SCORECARD-FILE record per test, expected vs. actually
+      * matched rule, for SuiteScorecardReport to turn into a
+      * human-readable page at the end of the run.
+           OPEN OUTPUT SCORECARD-FILE
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-SUITE-SIZE
+               MOVE WS-TEST-NAME(WS-IDX)    TO SCR-PROGRAM-ID
+               MOVE WS-EXPECTED(WS-IDX)     TO SCR-RULE-EXPECTED
+               IF WS-ACTUAL-RULE(WS-IDX) = SPACES
+                   MOVE "NONE" TO SCR-RULE-ACTUAL
+               ELSE
+                   MOVE WS-ACTUAL-RULE(WS-IDX) TO SCR-RULE-ACTUAL
+               END-IF
+               IF WS-RECON-STATE(WS-IDX) = "MATCHED"
+                   MOVE "MATCH" TO SCR-MATCH-FLAG
+               ELSE
+                   MOVE "MISMATCH" TO SCR-MATCH-FLAG
+               END-IF
+               WRITE SCORECARD-RECORD
+           END-PERFORM
+           CLOSE SCORECARD-FILE.
