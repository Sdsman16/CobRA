@@ -1,14 +1,40 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. DynamicCallTest.
       * Test dynamic call vulnerabilities (CobRA's Dynamic Call rule)
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           COPY "classsel.cpy".
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       FD  CLASSIFY-LOG-FILE.
+       COPY "classrec.cpy".
        WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       COPY "classws.cpy".
        01 PROGRAM-NAME PIC X(20).
        PROCEDURE DIVISION.
+           MOVE "DynamicCallTest" TO WS-CLASS-PROGRAM-ID
+           MOVE "CWE-470" TO WS-CLASS-CWE-NUMBER
+           MOVE "HIGH" TO WS-CLASS-SEVERITY
+           MOVE "NONE" TO WS-CLASS-CVE-REF
+           PERFORM 9800-WRITE-CLASSIFICATION
       * Dynamic CALL with unvalidated input
            ACCEPT PROGRAM-NAME.
            CALL PROGRAM-NAME.
            DISPLAY "Called: " PROGRAM-NAME.
            MOVE "EXTERNAL-PROG" TO PROGRAM-NAME.
            CALL PROGRAM-NAME.
-           STOP RUN.
\ No newline at end of file
+           MOVE "DynamicCallTest" TO WS-AUDIT-PROGRAM-ID
+           MOVE "UNVALIDATED DYNAMIC CALL" TO WS-AUDIT-OUTCOME
+           PERFORM 9900-WRITE-AUDIT-LOG.
+           GOBACK.
+
+       9900-WRITE-AUDIT-LOG.
+       COPY "auditwrt.cpy".
+
+       9800-WRITE-CLASSIFICATION.
+       COPY "classwrt.cpy".
