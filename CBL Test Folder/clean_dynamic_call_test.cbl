@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CleanDynamicCallTest.
+      * Safe counterpart to DynamicCallTest: the dynamic CALL target is
+      * checked against a fixed allow-list before it is ever used.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           COPY "classsel.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       FD  CLASSIFY-LOG-FILE.
+       COPY "classrec.cpy".
+       WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       COPY "classws.cpy".
+       01 PROGRAM-NAME PIC X(20).
+       01 WS-ALLOWED-PROGRAMS.
+           05 FILLER PIC X(20) VALUE "EXTERNAL-PROG".
+           05 FILLER PIC X(20) VALUE "EXTERNAL-PROG2".
+       01 WS-ALLOWED-TABLE REDEFINES WS-ALLOWED-PROGRAMS.
+           05 WS-ALLOWED-ENTRY PIC X(20) OCCURS 2 TIMES
+               INDEXED BY WS-ALLOWED-IDX.
+       01 WS-ALLOWED-SWITCH PIC X(3) VALUE "NO".
+       PROCEDURE DIVISION.
+           MOVE "CleanDynamicCallTest" TO WS-CLASS-PROGRAM-ID
+           MOVE "CWE-470" TO WS-CLASS-CWE-NUMBER
+           MOVE "NONE" TO WS-CLASS-SEVERITY
+           MOVE "NONE" TO WS-CLASS-CVE-REF
+           PERFORM 9800-WRITE-CLASSIFICATION
+           ACCEPT PROGRAM-NAME.
+           MOVE "NO" TO WS-ALLOWED-SWITCH
+           PERFORM VARYING WS-ALLOWED-IDX FROM 1 BY 1
+                   UNTIL WS-ALLOWED-IDX > 2
+               IF PROGRAM-NAME = WS-ALLOWED-ENTRY(WS-ALLOWED-IDX)
+                   MOVE "YES" TO WS-ALLOWED-SWITCH
+               END-IF
+           END-PERFORM
+           IF WS-ALLOWED-SWITCH = "YES"
+               CALL PROGRAM-NAME
+               DISPLAY "Called: " PROGRAM-NAME
+               MOVE "ALLOW-LISTED CALL COMPLETED" TO WS-AUDIT-OUTCOME
+           ELSE
+               DISPLAY "Rejected unrecognized target: " PROGRAM-NAME
+               MOVE "CALL REJECTED, NOT ALLOWED"
+                   TO WS-AUDIT-OUTCOME
+           END-IF
+           MOVE "CleanDynamicCallTest" TO WS-AUDIT-PROGRAM-ID
+           PERFORM 9900-WRITE-AUDIT-LOG.
+           GOBACK.
+
+       9900-WRITE-AUDIT-LOG.
+       COPY "auditwrt.cpy".
+
+       9800-WRITE-CLASSIFICATION.
+       COPY "classwrt.cpy".
