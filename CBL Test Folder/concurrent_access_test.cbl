@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ConcurrentAccessTest.
+      * Test race-condition / concurrent-file-access vulnerabilities:
+      * a shared dataset is OPENed I-O for update without ever
+      * checking WS-SHARED-STATUS afterward, so a lock conflict from
+      * another job already holding the file open goes unnoticed and
+      * this program proceeds to read/rewrite as if it had exclusive
+      * access.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           COPY "classsel.cpy".
+           SELECT SHARED-FILE ASSIGN TO "SHAREDAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS SF-KEY
+               FILE STATUS IS WS-SHARED-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       FD  CLASSIFY-LOG-FILE.
+       COPY "classrec.cpy".
+       FD  SHARED-FILE.
+       01 SHARED-RECORD.
+           05 SF-KEY      PIC X(10).
+           05 SF-DATA     PIC X(70).
+       WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       COPY "classws.cpy".
+       01 WS-SHARED-STATUS PIC X(2).
+       PROCEDURE DIVISION.
+           MOVE "ConcurrentAccessTest" TO WS-CLASS-PROGRAM-ID
+           MOVE "CWE-362" TO WS-CLASS-CWE-NUMBER
+           MOVE "HIGH" TO WS-CLASS-SEVERITY
+           MOVE "NONE" TO WS-CLASS-CVE-REF
+           PERFORM 9800-WRITE-CLASSIFICATION
+      * No check of WS-SHARED-STATUS after this OPEN -- a lock
+      * conflict (another job already has the record/file open) is
+      * never detected before the READ/REWRITE below runs anyway.
+           OPEN I-O SHARED-FILE.
+           MOVE "REC0000001" TO SF-KEY
+           READ SHARED-FILE
+               INVALID KEY
+                   DISPLAY "Record not found: " SF-KEY
+           END-READ
+           MOVE "UPDATED-BY-CONCURRENTACCESSTEST" TO SF-DATA
+           REWRITE SHARED-RECORD
+               INVALID KEY
+                   DISPLAY "Rewrite failed for: " SF-KEY
+           END-REWRITE
+           CLOSE SHARED-FILE.
+           MOVE "ConcurrentAccessTest" TO WS-AUDIT-PROGRAM-ID
+           MOVE "SHARED FILE UPDATED, NO LOCK"
+               TO WS-AUDIT-OUTCOME
+           PERFORM 9900-WRITE-AUDIT-LOG.
+           GOBACK.
+
+       9900-WRITE-AUDIT-LOG.
+       COPY "auditwrt.cpy".
+
+       9800-WRITE-CLASSIFICATION.
+       COPY "classwrt.cpy".
