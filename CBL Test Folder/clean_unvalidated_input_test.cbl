@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CleanUnvalidatedInputTest.
+      * Safe counterpart to UnvalidatedInputTest: every ACCEPTed value
+      * is length- and content-validated before it is used or shown.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           COPY "classsel.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       FD  CLASSIFY-LOG-FILE.
+       COPY "classrec.cpy".
+       WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       COPY "classws.cpy".
+       01 INPUT-BUFFER      PIC X(5).
+       01 ANOTHER-BUFFER    PIC X(10).
+       01 WS-VALID-SWITCH   PIC X(3) VALUE "YES".
+       PROCEDURE DIVISION.
+           MOVE "CleanUnvalidatedInputTest" TO WS-CLASS-PROGRAM-ID
+           MOVE "CWE-20" TO WS-CLASS-CWE-NUMBER
+           MOVE "NONE" TO WS-CLASS-SEVERITY
+           MOVE "NONE" TO WS-CLASS-CVE-REF
+           PERFORM 9800-WRITE-CLASSIFICATION
+           ACCEPT INPUT-BUFFER.
+           IF INPUT-BUFFER = SPACES
+               OR FUNCTION LENGTH(FUNCTION TRIM(INPUT-BUFFER)) = 0
+               MOVE "NO" TO WS-VALID-SWITCH
+           END-IF
+           IF WS-VALID-SWITCH = "YES"
+               DISPLAY "Input: " INPUT-BUFFER
+           ELSE
+               DISPLAY "Input rejected: failed validation"
+           END-IF
+           MOVE "YES" TO WS-VALID-SWITCH
+           ACCEPT ANOTHER-BUFFER FROM CONSOLE.
+           IF ANOTHER-BUFFER = SPACES
+               OR FUNCTION LENGTH(FUNCTION TRIM(ANOTHER-BUFFER)) = 0
+               MOVE "NO" TO WS-VALID-SWITCH
+           END-IF
+           IF WS-VALID-SWITCH = "YES"
+               DISPLAY "Another Input: " ANOTHER-BUFFER
+           ELSE
+               DISPLAY "Another input rejected: failed validation"
+           END-IF
+           MOVE "CleanUnvalidatedInputTest" TO WS-AUDIT-PROGRAM-ID
+           MOVE "VALIDATED INPUT COMPLETED" TO WS-AUDIT-OUTCOME
+           PERFORM 9900-WRITE-AUDIT-LOG.
+           GOBACK.
+
+       9900-WRITE-AUDIT-LOG.
+       COPY "auditwrt.cpy".
+
+       9800-WRITE-CLASSIFICATION.
+       COPY "classwrt.cpy".
