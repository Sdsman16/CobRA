@@ -0,0 +1,50 @@
+//CBLSUITE JOB (ACCTNO),'CBL REGRESSION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the CBL Test Folder vulnerability regression suite as   *
+//* one unattended batch job. CBLSUITD (the consolidated          *
+//* regression driver, PROGRAM-ID CBLSUITD) CALLs each of the     *
+//* suite's test programs in sequence, reconciles the run against *
+//* expected results, and writes the checkpoint/scorecard/        *
+//* remediation output -- running the test programs as separate   *
+//* PGM= steps here would bypass all of that.                     *
+//*--------------------------------------------------------------*
+//CBLSUITE PROC HLQ='CBLTEST'
+//SUITE    EXEC PGM=CBLSUITD
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//ACTUALRES DD  DSN=&HLQ..SCANNER.FINDINGS,DISP=SHR
+//EXPRESULT DD  DSN=&HLQ..EXPECTED.RESULTS,DISP=SHR
+//AUDITLOG DD   DSN=&HLQ..AUDIT.LOG,DISP=(MOD,KEEP),
+//             DCB=(RECFM=FB,LRECL=80)
+//CHKPT    DD   DSN=&HLQ..CHECKPT,DISP=(MOD,KEEP),
+//             DCB=(RECFM=FB,LRECL=80)
+//SCORECARD DD  DSN=&&SCORECARD,DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=80)
+//SCORERPT DD   DSN=&HLQ..SCORE.RPT,DISP=(MOD,KEEP),
+//             DCB=(RECFM=FB,LRECL=80)
+//LOGINATT DD   DSN=&HLQ..LOGIN.ATTEMPTS,DISP=SHR
+//CLASSLOG DD   DSN=&HLQ..CLASS.LOG,DISP=(MOD,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SECRHITS DD   DSN=&HLQ..SECRET.HITS,DISP=SHR
+//SECRRPT  DD   DSN=&HLQ..SECRET.RPT,DISP=(MOD,KEEP),
+//             DCB=(RECFM=FB,LRECL=80)
+//SECRETCFG DD  DSN=&HLQ..SECRET.CONFIG,DISP=SHR
+//SHAREDAT DD   DSN=&HLQ..SHARED.DAT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* Archive tonight's accumulated audit trail into the next GDG   *
+//* generation so several cycles of history are retained instead  *
+//* of only the current AUDIT.LOG.                                *
+//*--------------------------------------------------------------*
+//GDGARCH  EXEC PGM=IEBGENER,COND=(0,NE,SUITE)
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=&HLQ..AUDIT.LOG,DISP=SHR
+//SYSUT2   DD   DSN=&HLQ..AUDIT.HIST(+1),DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSIN    DD   DUMMY
+//         PEND
+//*--------------------------------------------------------------*
+//* Overnight scheduler entry point.                              *
+//*--------------------------------------------------------------*
+//RUNSUITE EXEC CBLSUITE
