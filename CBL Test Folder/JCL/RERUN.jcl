@@ -0,0 +1,30 @@
+//RERUN    JOB (ACCTNO),'SELECTIVE RERUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Re-verifies a single rule/test program through the driver's  *
+//* PARM-driven selective mode instead of the whole overnight     *
+//* suite -- change PARM= to the PROGRAM-ID or rule id to check.  *
+//*--------------------------------------------------------------*
+//RERUN1   EXEC PGM=CBLSUITD,
+//             PARM='DynamicCallTest'
+//STEPLIB  DD   DSN=CBLTEST.LOADLIB,DISP=SHR
+//ACTUALRES DD  DSN=CBLTEST.SCANNER.FINDINGS,DISP=SHR
+//EXPRESULT DD  DSN=CBLTEST.EXPECTED.RESULTS,DISP=SHR
+//AUDITLOG DD   DSN=CBLTEST.AUDIT.LOG,DISP=(MOD,KEEP),
+//             DCB=(RECFM=FB,LRECL=80)
+//CHKPT    DD   DSN=CBLTEST.CHECKPT,DISP=(MOD,KEEP),
+//             DCB=(RECFM=FB,LRECL=80)
+//SCORECARD DD  DSN=&&SCORECARD,DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=80)
+//SCORERPT DD   DSN=CBLTEST.SCORE.RPT,DISP=(MOD,KEEP),
+//             DCB=(RECFM=FB,LRECL=80)
+//LOGINATT DD   DSN=CBLTEST.LOGIN.ATTEMPTS,DISP=SHR
+//CLASSLOG DD   DSN=CBLTEST.CLASS.LOG,DISP=(MOD,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SECRHITS DD   DSN=CBLTEST.SECRET.HITS,DISP=SHR
+//SECRRPT  DD   DSN=CBLTEST.SECRET.RPT,DISP=(MOD,KEEP),
+//             DCB=(RECFM=FB,LRECL=80)
+//SECRETCFG DD  DSN=CBLTEST.SECRET.CONFIG,DISP=SHR
+//SHAREDAT DD   DSN=CBLTEST.SHARED.DAT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
