@@ -0,0 +1,17 @@
+//GDGDEF   JOB (ACCTNO),'DEFINE GDG BASE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* One-time setup: defines the GDG base that CBLSUITE.jcl        *
+//* archives each night's audit trail into, keeping the last      *
+//* seven cycles so a regression can be spotted the same day it   *
+//* appears instead of weeks later. Re-run only if the base is    *
+//* ever deleted.                                                 *
+//*--------------------------------------------------------------*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE GDG (NAME(CBLTEST.AUDIT.HIST) -
+              LIMIT(7)                -
+              NOEMPTY                 -
+              SCRATCH)
+/*
