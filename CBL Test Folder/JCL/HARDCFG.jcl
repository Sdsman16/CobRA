@@ -0,0 +1,32 @@
+//HARDCFG  JOB (ACCTNO),'EXT SECRETS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the externalized HardcodedValueTest companion with its  *
+//* secrets supplied via PARM/SYSIN, then scans the source member*
+//* itself to confirm the original hardcoded literals are gone.  *
+//*--------------------------------------------------------------*
+//HARDCFG  PROC HLQ='CBLTEST'
+//EXTHARD  EXEC PGM=EXTHARD,
+//             PARM='SECRET12345'
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//SYSIN    DD   *
+CONFIG-DATA-SECURE
+/*
+//AUDITLOG DD   DSN=&HLQ..AUDIT.LOG,DISP=(MOD,KEEP),
+//             DCB=(RECFM=FB,LRECL=80)
+//CLASSLOG DD   DSN=&HLQ..CLASS.LOG,DISP=(MOD,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SRCCHK   EXEC PGM=SRCCHK,COND=(0,NE,EXTHARD)
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//SRCSCAN  DD   DSN=&HLQ..SRCLIB(EXTHARD),DISP=SHR
+//AUDITLOG DD   DSN=&HLQ..AUDIT.LOG,DISP=(MOD,KEEP),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//         PEND
+//*--------------------------------------------------------------*
+//* Overnight scheduler entry point.                              *
+//*--------------------------------------------------------------*
+//RUNHARDC EXEC HARDCFG
