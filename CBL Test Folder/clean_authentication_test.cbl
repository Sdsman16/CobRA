@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CleanAuthenticationTest.
+      * Safe counterpart to AuthenticationTest: no console echo of the
+      * password and no magic-string bypass, so the scanner's false-
+      * positive rate on correctly written authentication code can be
+      * measured alongside the vulnerable version.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           COPY "classsel.cpy".
+           COPY "loginsel.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       FD  CLASSIFY-LOG-FILE.
+       COPY "classrec.cpy".
+       FD  LOGIN-FILE.
+       COPY "loginrec.cpy".
+       WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       COPY "classws.cpy".
+       01 WS-LOGIN-STATUS PIC X(2).
+       01 USER-ID         PIC X(20).
+       01 PASSWORD        PIC X(20).
+       01 WS-OUTCOME      PIC X(30) VALUE "ACCESS DENIED".
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE "CleanAuthenticationTest" TO WS-CLASS-PROGRAM-ID
+           MOVE "CWE-287" TO WS-CLASS-CWE-NUMBER
+           MOVE "NONE" TO WS-CLASS-SEVERITY
+           MOVE "NONE" TO WS-CLASS-CVE-REF
+           PERFORM 9800-WRITE-CLASSIFICATION
+           OPEN INPUT LOGIN-FILE
+           IF WS-LOGIN-STATUS NOT = "00"
+               DISPLAY "LOGIN-FILE OPEN FAILED: " WS-LOGIN-STATUS
+               MOVE "10" TO WS-LOGIN-STATUS
+           END-IF
+           PERFORM UNTIL WS-LOGIN-STATUS = "10"
+               READ LOGIN-FILE
+                   AT END
+                       MOVE "10" TO WS-LOGIN-STATUS
+                   NOT AT END
+                       PERFORM 1000-PROCESS-LOGIN-ATTEMPT
+               END-READ
+           END-PERFORM
+           CLOSE LOGIN-FILE
+           GOBACK.
+
+       1000-PROCESS-LOGIN-ATTEMPT.
+      * Credentials are validated without ever echoing the password,
+      * and there is no fixed literal that grants access on its own.
+           MOVE LA-USER-ID TO USER-ID
+           MOVE LA-PASSWORD TO PASSWORD
+           DISPLAY "User ID: " USER-ID
+           MOVE "ACCESS DENIED" TO WS-OUTCOME
+           IF USER-ID NOT = SPACES
+               AND PASSWORD NOT = SPACES
+               AND FUNCTION LENGTH(FUNCTION TRIM(PASSWORD)) >= 8
+               MOVE "ACCESS GRANTED" TO WS-OUTCOME
+           END-IF
+           DISPLAY "Result: " WS-OUTCOME
+           MOVE "CleanAuthenticationTest" TO WS-AUDIT-PROGRAM-ID
+           MOVE WS-OUTCOME TO WS-AUDIT-OUTCOME
+           PERFORM 9900-WRITE-AUDIT-LOG.
+
+       9900-WRITE-AUDIT-LOG.
+       COPY "auditwrt.cpy".
+
+       9800-WRITE-CLASSIFICATION.
+       COPY "classwrt.cpy".
