@@ -0,0 +1,5 @@
+      * FILE-CONTROL entry for an externalized secrets/config dataset,
+      * used by the clean counterpart to HardcodedValueTest.
+           SELECT SECRET-CONFIG-FILE ASSIGN TO "SECRETCFG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
