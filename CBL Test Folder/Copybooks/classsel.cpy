@@ -0,0 +1,6 @@
+      * FILE-CONTROL entry for the shared CWE/severity classification
+      * log populated by every program in the CBL Test Folder
+      * regression suite at startup.
+           SELECT CLASSIFY-LOG-FILE ASSIGN TO "CLASSLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CLASS-STATUS.
