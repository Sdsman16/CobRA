@@ -0,0 +1,7 @@
+      * Actual-finding record as produced by a scanner run against the
+      * CBL Test Folder programs. Same shape as EXPECTED-RESULT so the
+      * two can be compared field-for-field during reconciliation.
+       01 ACTUAL-RESULT.
+           05 ACT-PROGRAM-ID          PIC X(30).
+           05 ACT-RULE-ID             PIC X(20).
+           05 ACT-SEVERITY            PIC X(10).
