@@ -0,0 +1,9 @@
+      * Expected-outcome record for the CBL Test Folder regression suite.
+      * One entry per test program: the rule it is designed to trip and
+      * the severity that rule should be reported at. Used by
+      * CBLSUITD's reconciliation step to detect a previously
+      * flagged vulnerability that silently stops being flagged.
+       01 EXPECTED-RESULT.
+           05 EXP-PROGRAM-ID          PIC X(30).
+           05 EXP-RULE-ID             PIC X(20).
+           05 EXP-SEVERITY            PIC X(10).
