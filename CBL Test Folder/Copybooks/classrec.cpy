@@ -0,0 +1,10 @@
+      * Record layout for the shared CWE/severity classification log
+      * (CLASSLOG). One record per test program: the weakness class
+      * (CWE), its severity, and a CVE reference where one exists, so
+      * downstream reports and reconciliation can key off structured
+      * data instead of parsing source comments.
+       01 CLASSIFY-RECORD.
+           05 CLS-PROGRAM-ID          PIC X(30).
+           05 CLS-CWE-NUMBER          PIC X(10).
+           05 CLS-SEVERITY            PIC X(10).
+           05 CLS-CVE-REF             PIC X(20).
