@@ -0,0 +1,6 @@
+      * Record layout for the common batch audit-trail log (AUDITLOG).
+      * One record per test run: timestamp, PROGRAM-ID, and outcome.
+       01 AUDIT-RECORD.
+           05 AUD-TIMESTAMP           PIC X(19).
+           05 AUD-PROGRAM-ID          PIC X(30).
+           05 AUD-OUTCOME             PIC X(30).
