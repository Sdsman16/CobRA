@@ -0,0 +1,5 @@
+      * FILE-CONTROL entry for the common batch audit-trail log shared
+      * by every program in the CBL Test Folder regression suite.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
