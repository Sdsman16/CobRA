@@ -0,0 +1,16 @@
+      * Appends one record to the common audit-trail log. Caller must
+      * MOVE WS-AUDIT-PROGRAM-ID and WS-AUDIT-OUTCOME before performing
+      * the paragraph this text is copied into.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AUDIT-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-AUDIT-TIME
+           STRING WS-AUDIT-YYYY "-" WS-AUDIT-MM "-" WS-AUDIT-DD
+               "T" WS-AUDIT-HH ":" WS-AUDIT-MIN ":" WS-AUDIT-SEC
+               DELIMITED BY SIZE INTO AUD-TIMESTAMP
+           MOVE WS-AUDIT-PROGRAM-ID TO AUD-PROGRAM-ID
+           MOVE WS-AUDIT-OUTCOME TO AUD-OUTCOME
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG-FILE.
