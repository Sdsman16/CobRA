@@ -0,0 +1,15 @@
+      * WORKING-STORAGE fields for writing to the common audit-trail log.
+      * Callers MOVE the program-id and outcome, then PERFORM the
+      * 9900-WRITE-AUDIT-LOG paragraph built from auditwrt.cpy.
+       01 WS-AUDIT-STATUS         PIC X(2).
+       01 WS-AUDIT-PROGRAM-ID     PIC X(30).
+       01 WS-AUDIT-OUTCOME        PIC X(30).
+       01 WS-AUDIT-TIMESTAMP.
+           05 WS-AUDIT-DATE.
+               10 WS-AUDIT-YYYY   PIC 9(4).
+               10 WS-AUDIT-MM     PIC 9(2).
+               10 WS-AUDIT-DD     PIC 9(2).
+           05 WS-AUDIT-TIME.
+               10 WS-AUDIT-HH     PIC 9(2).
+               10 WS-AUDIT-MIN    PIC 9(2).
+               10 WS-AUDIT-SEC    PIC 9(2).
