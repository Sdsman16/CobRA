@@ -0,0 +1,8 @@
+      * One login attempt for the batch-driven AuthenticationTest: a
+      * user id/password pair plus the raw buffer used by the existing
+      * "USERNAME"/"PASSWORD" bypass check, so a single flat file can
+      * drive dozens of login attempts without an operator at a console.
+       01 LOGIN-ATTEMPT.
+           05 LA-USER-ID              PIC X(20).
+           05 LA-PASSWORD             PIC X(20).
+           05 LA-INPUT-BUFFER         PIC X(30).
