@@ -0,0 +1,9 @@
+      * One hardcoded-value hit as reported by a scanner run. Consumed
+      * by SecretsRemediationReport to build a printed remediation
+      * backlog instead of re-deriving one from console output each
+      * quarter.
+       01 SECRET-HIT.
+           05 SH-PROGRAM-ID           PIC X(30).
+           05 SH-FIELD-NAME           PIC X(20).
+           05 SH-LINE-REF             PIC 9(4).
+           05 SH-FIRST-SEEN-DATE      PIC X(10).
