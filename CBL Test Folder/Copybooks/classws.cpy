@@ -0,0 +1,8 @@
+      * WORKING-STORAGE fields for writing to the shared classification
+      * log. Callers MOVE the four fields, then PERFORM the
+      * 9800-WRITE-CLASSIFICATION paragraph built from classwrt.cpy.
+       01 WS-CLASS-STATUS         PIC X(2).
+       01 WS-CLASS-PROGRAM-ID     PIC X(30).
+       01 WS-CLASS-CWE-NUMBER     PIC X(10).
+       01 WS-CLASS-SEVERITY       PIC X(10).
+       01 WS-CLASS-CVE-REF        PIC X(20).
