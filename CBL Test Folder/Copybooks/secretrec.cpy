@@ -0,0 +1,6 @@
+      * One externalized secret/config value: a name and its value,
+      * read at runtime instead of being coded as a WORKING-STORAGE
+      * literal.
+       01 SECRET-CONFIG-RECORD.
+           05 SC-NAME              PIC X(20).
+           05 SC-VALUE             PIC X(30).
