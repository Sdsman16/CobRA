@@ -0,0 +1,9 @@
+      * One line per test program produced at the end of a suite run:
+      * the rule the expected-results copybook says should fire, the
+      * rule the reconciliation step actually matched against ACTUALRES
+      * (or NONE), and whether the two agree.
+       01 SCORECARD-RECORD.
+           05 SCR-PROGRAM-ID       PIC X(30).
+           05 SCR-RULE-EXPECTED    PIC X(20).
+           05 SCR-RULE-ACTUAL      PIC X(20).
+           05 SCR-MATCH-FLAG       PIC X(8).
