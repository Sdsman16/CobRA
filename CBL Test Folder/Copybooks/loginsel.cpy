@@ -0,0 +1,5 @@
+      * FILE-CONTROL entry for the batch login-attempt input driving
+      * AuthenticationTest.
+           SELECT LOGIN-FILE ASSIGN TO "LOGINATT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LOGIN-STATUS.
