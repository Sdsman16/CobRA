@@ -0,0 +1,13 @@
+      * Appends one record to the shared classification log. Caller
+      * must MOVE the four WS-CLASS- fields before performing the
+      * paragraph this text is copied into.
+           MOVE WS-CLASS-PROGRAM-ID TO CLS-PROGRAM-ID
+           MOVE WS-CLASS-CWE-NUMBER TO CLS-CWE-NUMBER
+           MOVE WS-CLASS-SEVERITY   TO CLS-SEVERITY
+           MOVE WS-CLASS-CVE-REF    TO CLS-CVE-REF
+           OPEN EXTEND CLASSIFY-LOG-FILE
+           IF WS-CLASS-STATUS NOT = "00"
+               OPEN OUTPUT CLASSIFY-LOG-FILE
+           END-IF
+           WRITE CLASSIFY-RECORD
+           CLOSE CLASSIFY-LOG-FILE.
