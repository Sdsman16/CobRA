@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UncontrolledTransferTest.
+      * Test uncontrolled-transfer vulnerabilities: an ACCEPTed value
+      * (unvalidated input, same as UnvalidatedInputTest) drives a GO TO
+      * ... DEPENDING ON with no bounds check on the selector, plus a
+      * PERFORM ... THRU range that a later maintenance change could
+      * silently widen or shrink.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           COPY "classsel.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       FD  CLASSIFY-LOG-FILE.
+       COPY "classrec.cpy".
+       WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       COPY "classws.cpy".
+       01 WS-BRANCH-SELECTOR PIC 9(2).
+       PROCEDURE DIVISION.
+           MOVE "UncontrolledTransferTest" TO WS-CLASS-PROGRAM-ID
+           MOVE "CWE-691" TO WS-CLASS-CWE-NUMBER
+           MOVE "MEDIUM" TO WS-CLASS-SEVERITY
+           MOVE "NONE" TO WS-CLASS-CVE-REF
+           PERFORM 9800-WRITE-CLASSIFICATION
+           ACCEPT WS-BRANCH-SELECTOR.
+      * Unvalidated selector -- any value outside 1 thru 3 falls
+      * through with no ELSE/OTHER handling at all.
+           GO TO 1000-BRANCH-ONE
+               1000-BRANCH-TWO
+               1000-BRANCH-THREE
+               DEPENDING ON WS-BRANCH-SELECTOR.
+           GO TO 1000-BRANCH-EXIT.
+
+       1000-BRANCH-ONE.
+           DISPLAY "Branch one".
+           PERFORM 2000-STEP-A THRU 2000-STEP-C.
+           GO TO 1000-BRANCH-EXIT.
+
+       1000-BRANCH-TWO.
+           DISPLAY "Branch two".
+           GO TO 1000-BRANCH-EXIT.
+
+       1000-BRANCH-THREE.
+           DISPLAY "Branch three".
+           GO TO 1000-BRANCH-EXIT.
+
+       1000-BRANCH-EXIT.
+           MOVE "UncontrolledTransferTest" TO WS-AUDIT-PROGRAM-ID
+           MOVE "BAD SELECTOR DROVE GO TO"
+               TO WS-AUDIT-OUTCOME
+           PERFORM 9900-WRITE-AUDIT-LOG.
+           GOBACK.
+
+       2000-STEP-A.
+           DISPLAY "Step A".
+
+       2000-STEP-B.
+           DISPLAY "Step B".
+
+       2000-STEP-C.
+           DISPLAY "Step C".
+
+       9900-WRITE-AUDIT-LOG.
+       COPY "auditwrt.cpy".
+
+       9800-WRITE-CLASSIFICATION.
+       COPY "classwrt.cpy".
