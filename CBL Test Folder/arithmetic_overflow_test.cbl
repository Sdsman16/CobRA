@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ArithmeticOverflowTest.
+      * Test arithmetic-overflow / silent-truncation vulnerabilities:
+      * an ACCEPTed numeric value is added into an undersized PIC 9
+      * field with no ON SIZE ERROR clause, so a result that does not
+      * fit is silently truncated instead of being caught.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           COPY "classsel.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       FD  CLASSIFY-LOG-FILE.
+       COPY "classrec.cpy".
+       WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       COPY "classws.cpy".
+       01 WS-ACCEPTED-AMOUNT PIC 9(9) VALUE 0.
+       01 WS-RUNNING-TOTAL   PIC 9(3) VALUE 0.
+       01 WS-COMPUTED-TOTAL  PIC 9(3) VALUE 0.
+       PROCEDURE DIVISION.
+           MOVE "ArithmeticOverflowTest" TO WS-CLASS-PROGRAM-ID
+           MOVE "CWE-190" TO WS-CLASS-CWE-NUMBER
+           MOVE "MEDIUM" TO WS-CLASS-SEVERITY
+           MOVE "NONE" TO WS-CLASS-CVE-REF
+           PERFORM 9800-WRITE-CLASSIFICATION
+           ACCEPT WS-ACCEPTED-AMOUNT.
+      * No ON SIZE ERROR -- a total that no longer fits in PIC 9(3)
+      * is silently truncated to its low-order digits.
+           ADD WS-ACCEPTED-AMOUNT TO WS-RUNNING-TOTAL.
+           COMPUTE WS-COMPUTED-TOTAL = WS-ACCEPTED-AMOUNT * 2.
+           DISPLAY "Accepted amount: " WS-ACCEPTED-AMOUNT.
+           DISPLAY "Running total:   " WS-RUNNING-TOTAL.
+           DISPLAY "Computed total:  " WS-COMPUTED-TOTAL.
+           MOVE "ArithmeticOverflowTest" TO WS-AUDIT-PROGRAM-ID
+           MOVE "COMPUTE WITHOUT SIZE ERROR"
+               TO WS-AUDIT-OUTCOME
+           PERFORM 9900-WRITE-AUDIT-LOG.
+           GOBACK.
+
+       9900-WRITE-AUDIT-LOG.
+       COPY "auditwrt.cpy".
+
+       9800-WRITE-CLASSIFICATION.
+       COPY "classwrt.cpy".
