@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WeakCryptoTest.
+      * Test weak-cryptography vulnerabilities: PASSWORD is "encrypted"
+      * with a fixed-offset character substitution (a Caesar-style
+      * cipher) instead of a real algorithm, then the ciphertext is
+      * DISPLAYed right alongside the plaintext.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           COPY "classsel.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       FD  CLASSIFY-LOG-FILE.
+       COPY "classrec.cpy".
+       WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       COPY "classws.cpy".
+       01 PASSWORD        PIC X(20).
+       01 WS-ENCRYPTED    PIC X(20).
+       01 WS-OFFSET       PIC 9(2) VALUE 3.
+       01 WS-CHAR-IDX     PIC 9(2).
+       01 WS-CHAR-CODE    PIC 9(3).
+       PROCEDURE DIVISION.
+           MOVE "WeakCryptoTest" TO WS-CLASS-PROGRAM-ID
+           MOVE "CWE-327" TO WS-CLASS-CWE-NUMBER
+           MOVE "MEDIUM" TO WS-CLASS-SEVERITY
+           MOVE "NONE" TO WS-CLASS-CVE-REF
+           PERFORM 9800-WRITE-CLASSIFICATION
+           ACCEPT PASSWORD.
+      * Weak, reversible "encryption": shift every character's
+      * numeric code by a fixed offset.
+           MOVE SPACES TO WS-ENCRYPTED
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-CHAR-IDX > 20
+               MOVE FUNCTION ORD(PASSWORD(WS-CHAR-IDX:1))
+                   TO WS-CHAR-CODE
+               ADD WS-OFFSET TO WS-CHAR-CODE
+               MOVE FUNCTION CHAR(WS-CHAR-CODE)
+                   TO WS-ENCRYPTED(WS-CHAR-IDX:1)
+           END-PERFORM
+           DISPLAY "Plaintext:  " PASSWORD
+           DISPLAY "Ciphertext: " WS-ENCRYPTED
+           MOVE "WeakCryptoTest" TO WS-AUDIT-PROGRAM-ID
+           MOVE "PASSWORD USES OFFSET CIPHER"
+               TO WS-AUDIT-OUTCOME
+           PERFORM 9900-WRITE-AUDIT-LOG.
+           GOBACK.
+
+       9900-WRITE-AUDIT-LOG.
+       COPY "auditwrt.cpy".
+
+       9800-WRITE-CLASSIFICATION.
+       COPY "classwrt.cpy".
