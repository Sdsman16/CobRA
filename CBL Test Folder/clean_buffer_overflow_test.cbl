@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CleanBufferOverflowTest.
+      * Safe counterpart to BufferOverflowTest: every array reference
+      * and MOVE stays within the declared bounds.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           COPY "classsel.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       FD  CLASSIFY-LOG-FILE.
+       COPY "classrec.cpy".
+       WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       COPY "classws.cpy".
+       01 MY-ARRAY OCCURS 5 TIMES PIC X(10).
+       01 SAFE-BUFFER PIC X(100).
+       01 INDEX-VAR PIC 9(4) VALUE 1.
+       PROCEDURE DIVISION.
+           MOVE "CleanBufferOverflowTest" TO WS-CLASS-PROGRAM-ID
+           MOVE "CWE-787" TO WS-CLASS-CWE-NUMBER
+           MOVE "NONE" TO WS-CLASS-SEVERITY
+           MOVE "NONE" TO WS-CLASS-CVE-REF
+           PERFORM 9800-WRITE-CLASSIFICATION
+      * Bounded array access
+           IF INDEX-VAR >= 1 AND INDEX-VAR <= 5
+               MOVE "SAFE-DATA" TO MY-ARRAY(INDEX-VAR)
+           END-IF.
+      * MOVE sized to fit the receiving field, no truncation risk
+           MOVE "SHORT-SAFE-VALUE" TO SAFE-BUFFER.
+           DISPLAY SAFE-BUFFER.
+           PERFORM VARYING INDEX-VAR FROM 1 BY 1 UNTIL INDEX-VAR > 5
+               MOVE "TEST" TO MY-ARRAY(INDEX-VAR)
+           END-PERFORM
+           MOVE "CleanBufferOverflowTest" TO WS-AUDIT-PROGRAM-ID
+           MOVE "BOUNDED ARRAY ACCESS COMPLETED" TO WS-AUDIT-OUTCOME
+           PERFORM 9900-WRITE-AUDIT-LOG.
+           GOBACK.
+
+       9900-WRITE-AUDIT-LOG.
+       COPY "auditwrt.cpy".
+
+       9800-WRITE-CLASSIFICATION.
+       COPY "classwrt.cpy".
