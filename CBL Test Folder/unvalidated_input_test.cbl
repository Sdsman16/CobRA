@@ -1,14 +1,46 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. UnvalidatedInputTest.
       * Test unvalidated input vulnerabilities (CobRA's Unvalidated Input rule)
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           COPY "classsel.cpy".
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       FD  CLASSIFY-LOG-FILE.
+       COPY "classrec.cpy".
        WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       COPY "classws.cpy".
        01 INPUT-BUFFER PIC X(5).
        01 ANOTHER-BUFFER PIC X(10).
+       01 WS-SHORT-DATE PIC 9(4).
        PROCEDURE DIVISION.
+           MOVE "UnvalidatedInputTest" TO WS-CLASS-PROGRAM-ID
+           MOVE "CWE-20" TO WS-CLASS-CWE-NUMBER
+           MOVE "MEDIUM" TO WS-CLASS-SEVERITY
+           MOVE "NONE" TO WS-CLASS-CVE-REF
+           PERFORM 9800-WRITE-CLASSIFICATION
       * Unvalidated ACCEPT statements
            ACCEPT INPUT-BUFFER.
            DISPLAY "Input: " INPUT-BUFFER.
            ACCEPT ANOTHER-BUFFER FROM CONSOLE.
            DISPLAY "Another Input: " ANOTHER-BUFFER.
-           STOP RUN.
\ No newline at end of file
+      * ACCEPT FROM DATE returns a 6-digit YYMMDD value straight into a
+      * PIC 9(4) field with no size check, so the two high-order digits
+      * are silently truncated instead of being caught.
+           ACCEPT WS-SHORT-DATE FROM DATE.
+           DISPLAY "Short date: " WS-SHORT-DATE.
+           MOVE "UnvalidatedInputTest" TO WS-AUDIT-PROGRAM-ID
+           MOVE "UNVALIDATED ACCEPT COMPLETED" TO WS-AUDIT-OUTCOME
+           PERFORM 9900-WRITE-AUDIT-LOG.
+           GOBACK.
+
+       9900-WRITE-AUDIT-LOG.
+       COPY "auditwrt.cpy".
+
+       9800-WRITE-CLASSIFICATION.
+       COPY "classwrt.cpy".
