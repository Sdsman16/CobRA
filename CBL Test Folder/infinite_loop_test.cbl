@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InfiniteLoopTest.
+      * Test non-terminating loop / resource-exhaustion vulnerabilities:
+      * the PERFORM UNTIL exit condition tests a counter that is never
+      * updated inside the loop body, so the loop can never end on its
+      * own. A safety valve caps the actual run so this program still
+      * terminates when exercised, while leaving the unreachable exit
+      * condition intact for the scanner to flag.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           COPY "classsel.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       FD  CLASSIFY-LOG-FILE.
+       COPY "classrec.cpy".
+       WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       COPY "classws.cpy".
+       01 WS-LOOP-COUNT   PIC 9(9) VALUE 0.
+       01 WS-DONE-FLAG    PIC X(3) VALUE "NO".
+       01 WS-SAFETY-VALVE PIC 9(9) VALUE 0.
+       PROCEDURE DIVISION.
+           MOVE "InfiniteLoopTest" TO WS-CLASS-PROGRAM-ID
+           MOVE "CWE-835" TO WS-CLASS-CWE-NUMBER
+           MOVE "MEDIUM" TO WS-CLASS-SEVERITY
+           MOVE "NONE" TO WS-CLASS-CVE-REF
+           PERFORM 9800-WRITE-CLASSIFICATION
+      * WS-DONE-FLAG is never set to "YES" anywhere in the loop body,
+      * so this exit condition can never become true by itself.
+           PERFORM UNTIL WS-DONE-FLAG = "YES"
+               ADD 1 TO WS-LOOP-COUNT
+               ADD 1 TO WS-SAFETY-VALVE
+               IF WS-SAFETY-VALVE > 1000000
+                   DISPLAY "Safety valve tripped, exiting harness loop"
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           DISPLAY "Loop iterations: " WS-LOOP-COUNT
+           MOVE "InfiniteLoopTest" TO WS-AUDIT-PROGRAM-ID
+           MOVE "SAFETY VALVE STOPPED LOOP"
+               TO WS-AUDIT-OUTCOME
+           PERFORM 9900-WRITE-AUDIT-LOG.
+           GOBACK.
+
+       9900-WRITE-AUDIT-LOG.
+       COPY "auditwrt.cpy".
+
+       9800-WRITE-CLASSIFICATION.
+       COPY "classwrt.cpy".
