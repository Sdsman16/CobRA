@@ -1,18 +1,121 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. BufferOverflowTest.
       * Test buffer overflow vulnerabilities (e.g., CVE-2019-14468, CVE-2019-16395)
+      * Bounds-check harness: runs the subscript-overrun loop at
+      * several OCCURS/INDEX-VAR combinations, from safely at the
+      * array boundary through progressively larger overruns, and
+      * records each scenario's true in-bounds/out-of-bounds status
+      * to the audit log so a scanner run can be reconciled against
+      * near-boundary cases and not just one fixed far-out-of-bounds
+      * index.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           COPY "classsel.cpy".
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       FD  CLASSIFY-LOG-FILE.
+       COPY "classrec.cpy".
        WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       COPY "classws.cpy".
        01 MY-ARRAY OCCURS 5 TIMES PIC X(10).
        01 LARGE-BUFFER PIC X(100).
        01 INDEX-VAR PIC 9(4) VALUE 10.
+       01 WS-SCEN-IDX PIC 9(2).
+       01 WS-SCENARIO-TABLE.
+           05 WS-SCENARIO OCCURS 4 TIMES.
+               10 WS-SCEN-LABEL      PIC X(20).
+               10 WS-SCEN-MAX-INDEX  PIC 9(4).
+               10 WS-SCEN-IN-BOUNDS  PIC X(3).
+       01 WS-STRING-FIELD-1 PIC X(20).
+       01 WS-STRING-FIELD-2 PIC X(20).
+       01 WS-STRING-FIELD-3 PIC X(20).
+       01 WS-STRING-TARGET  PIC X(15).
        PROCEDURE DIVISION.
-      * Risky array access beyond bounds
-           MOVE "OVERFLOW-DATA" TO MY-ARRAY(INDEX-VAR).
+       0000-MAIN.
+           MOVE "BufferOverflowTest" TO WS-CLASS-PROGRAM-ID
+           MOVE "CWE-787" TO WS-CLASS-CWE-NUMBER
+           MOVE "HIGH" TO WS-CLASS-SEVERITY
+           MOVE "CVE-2019-14468" TO WS-CLASS-CVE-REF
+           PERFORM 9800-WRITE-CLASSIFICATION
+           PERFORM 1000-INIT-SCENARIOS
       * Large MOVE to trigger potential compiler overflow
-           MOVE "VERY-LONG-DATA-REPEATED-TO-FILL-BUFFER-1234567890" TO LARGE-BUFFER.
-           DISPLAY LARGE-BUFFER.
-           PERFORM VARYING INDEX-VAR FROM 1 BY 1 UNTIL INDEX-VAR > 10
-               MOVE "TEST" TO MY-ARRAY(INDEX-VAR)
-           END-PERFORM.
-           STOP RUN.
\ No newline at end of file
+           MOVE "VERY-LONG-DATA-REPEATED-TO-FILL-BUFFER-1234567890"
+               TO LARGE-BUFFER
+           DISPLAY LARGE-BUFFER
+           PERFORM VARYING WS-SCEN-IDX FROM 1 BY 1 UNTIL WS-SCEN-IDX > 4
+               PERFORM 2000-RUN-SCENARIO
+           END-PERFORM
+           PERFORM 2500-STRING-OVERFLOW-SCENARIO
+           GOBACK.
+
+       1000-INIT-SCENARIOS.
+           MOVE "AT-BOUNDARY"  TO WS-SCEN-LABEL(1)
+           MOVE 5              TO WS-SCEN-MAX-INDEX(1)
+           MOVE "YES"          TO WS-SCEN-IN-BOUNDS(1)
+           MOVE "ONE-PAST"     TO WS-SCEN-LABEL(2)
+           MOVE 6              TO WS-SCEN-MAX-INDEX(2)
+           MOVE "NO"           TO WS-SCEN-IN-BOUNDS(2)
+           MOVE "MID-OVERRUN"  TO WS-SCEN-LABEL(3)
+           MOVE 8              TO WS-SCEN-MAX-INDEX(3)
+           MOVE "NO"           TO WS-SCEN-IN-BOUNDS(3)
+           MOVE "FAR-OVERRUN"  TO WS-SCEN-LABEL(4)
+           MOVE 10             TO WS-SCEN-MAX-INDEX(4)
+           MOVE "NO"           TO WS-SCEN-IN-BOUNDS(4).
+
+       2000-RUN-SCENARIO.
+      * Risky array access beyond bounds -- the loop upper limit comes
+      * from the scenario table instead of a single fixed literal.
+           PERFORM VARYING INDEX-VAR FROM 1 BY 1
+                   UNTIL INDEX-VAR > WS-SCEN-MAX-INDEX(WS-SCEN-IDX)
+               MOVE "OVERFLOW-DATA" TO MY-ARRAY(INDEX-VAR)
+           END-PERFORM
+           DISPLAY WS-SCEN-LABEL(WS-SCEN-IDX)
+               ": max index " WS-SCEN-MAX-INDEX(WS-SCEN-IDX)
+               " in-bounds=" WS-SCEN-IN-BOUNDS(WS-SCEN-IDX)
+           MOVE "BufferOverflowTest" TO WS-AUDIT-PROGRAM-ID
+      * Trimmed label plus compact IDX=/INB= tags keep this within
+      * WS-AUDIT-OUTCOME's 30 bytes (auditws.cpy) -- the untrimmed
+      * label alone plus the original " MAX-INDEX="/" IN-BOUNDS="
+      * literals ran to ~49 bytes and silently lost the index/flag.
+           MOVE SPACES TO WS-AUDIT-OUTCOME
+           STRING WS-SCEN-LABEL(WS-SCEN-IDX) DELIMITED BY SPACE
+               " IDX=" DELIMITED BY SIZE
+               WS-SCEN-MAX-INDEX(WS-SCEN-IDX) DELIMITED BY SIZE
+               " INB=" DELIMITED BY SIZE
+               WS-SCEN-IN-BOUNDS(WS-SCEN-IDX) DELIMITED BY SIZE
+               INTO WS-AUDIT-OUTCOME
+               ON OVERFLOW
+                   DISPLAY "AUDIT OUTCOME TRUNCATED FOR "
+                       WS-SCEN-LABEL(WS-SCEN-IDX)
+           END-STRING
+           PERFORM 9900-WRITE-AUDIT-LOG.
+
+       2500-STRING-OVERFLOW-SCENARIO.
+      * Three ACCEPT'd fields (60 bytes combined) STRINGed together
+      * with no ON OVERFLOW clause into a 15-byte target -- once the
+      * receiving field fills up, GnuCOBOL just stops moving characters
+      * with no way for this program to notice or react.
+           ACCEPT WS-STRING-FIELD-1.
+           ACCEPT WS-STRING-FIELD-2.
+           ACCEPT WS-STRING-FIELD-3.
+           MOVE SPACES TO WS-STRING-TARGET
+           STRING WS-STRING-FIELD-1 DELIMITED BY SPACE
+               WS-STRING-FIELD-2 DELIMITED BY SPACE
+               WS-STRING-FIELD-3 DELIMITED BY SPACE
+               INTO WS-STRING-TARGET
+           DISPLAY "STRING target: " WS-STRING-TARGET
+           MOVE "BufferOverflowTest" TO WS-AUDIT-PROGRAM-ID
+           MOVE "STRING INTO UNDERSIZED TGT"
+               TO WS-AUDIT-OUTCOME
+           PERFORM 9900-WRITE-AUDIT-LOG.
+
+       9900-WRITE-AUDIT-LOG.
+       COPY "auditwrt.cpy".
+
+       9800-WRITE-CLASSIFICATION.
+       COPY "classwrt.cpy".
