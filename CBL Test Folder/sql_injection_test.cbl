@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SqlInjectionTest.
+      * Test SQL injection vulnerabilities via embedded EXEC SQL. The
+      * search value is ACCEPTed unvalidated and concatenated straight
+      * into the WHERE clause of a dynamically prepared statement,
+      * mirroring the ACCEPT-then-use pattern in UnvalidatedInputTest
+      * and AuthenticationTest.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           COPY "classsel.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       FD  CLASSIFY-LOG-FILE.
+       COPY "classrec.cpy".
+       WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       COPY "classws.cpy".
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01 WS-SEARCH-VALUE PIC X(30).
+       01 WS-SQL-STMT     PIC X(200).
+       PROCEDURE DIVISION.
+           MOVE "SqlInjectionTest" TO WS-CLASS-PROGRAM-ID
+           MOVE "CWE-89" TO WS-CLASS-CWE-NUMBER
+           MOVE "HIGH" TO WS-CLASS-SEVERITY
+           MOVE "NONE" TO WS-CLASS-CVE-REF
+           PERFORM 9800-WRITE-CLASSIFICATION
+      * Unvalidated ACCEPT concatenated directly into SQL text
+           ACCEPT WS-SEARCH-VALUE.
+           STRING "SELECT CUST-NAME FROM CUSTOMER WHERE CUST-ID = '"
+               WS-SEARCH-VALUE DELIMITED BY SPACE
+               "'" DELIMITED BY SIZE
+               INTO WS-SQL-STMT
+           EXEC SQL
+               PREPARE DYNSTMT FROM :WS-SQL-STMT
+           END-EXEC
+           EXEC SQL
+               EXECUTE DYNSTMT
+           END-EXEC
+           DISPLAY "Executed: " WS-SQL-STMT
+           MOVE "SqlInjectionTest" TO WS-AUDIT-PROGRAM-ID
+           MOVE "DYNAMIC SQL FROM RAW INPUT"
+               TO WS-AUDIT-OUTCOME
+           PERFORM 9900-WRITE-AUDIT-LOG.
+           GOBACK.
+
+       9900-WRITE-AUDIT-LOG.
+       COPY "auditwrt.cpy".
+
+       9800-WRITE-CLASSIFICATION.
+       COPY "classwrt.cpy".
