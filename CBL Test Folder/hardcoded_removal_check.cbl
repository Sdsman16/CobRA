@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HardcodedRemovalCheck.
+      * Confirms a remediation actually removed HardcodedValueTest's
+      * secrets rather than just moving them to a second hardcoded
+      * spot: reads the named source member line by line and tallies
+      * any occurrence of the original literal strings.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           SELECT SRCSCAN-FILE ASSIGN TO "SRCSCAN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SRCSCAN-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       FD  SRCSCAN-FILE.
+       01 SRCSCAN-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       01 WS-SRCSCAN-STATUS  PIC X(2).
+       01 WS-EOF-SWITCH      PIC X(3) VALUE "NO".
+       01 WS-HIT-COUNT       PIC 9(4) VALUE 0.
+       PROCEDURE DIVISION.
+           OPEN INPUT SRCSCAN-FILE
+           IF WS-SRCSCAN-STATUS NOT = "00"
+               DISPLAY "Unable to open source member for scan"
+               MOVE "SOURCE MEMBER NOT FOUND"
+                   TO WS-AUDIT-OUTCOME
+           ELSE
+               PERFORM UNTIL WS-EOF-SWITCH = "YES"
+                   READ SRCSCAN-FILE
+                       AT END
+                           MOVE "YES" TO WS-EOF-SWITCH
+                       NOT AT END
+                           INSPECT SRCSCAN-LINE TALLYING WS-HIT-COUNT
+                               FOR ALL "SECRET12345"
+                           INSPECT SRCSCAN-LINE TALLYING WS-HIT-COUNT
+                               FOR ALL "CONFIG-DATA-SECURE"
+                   END-READ
+               END-PERFORM
+               CLOSE SRCSCAN-FILE
+               IF WS-HIT-COUNT = 0
+                   DISPLAY "PASS: no hardcoded secret literals found"
+                   MOVE "SOURCE CLEAN, NO SECRETS"
+                       TO WS-AUDIT-OUTCOME
+               ELSE
+                   DISPLAY "FAIL: hardcoded secret literal count = "
+                       WS-HIT-COUNT
+                   MOVE "HARDCODED SECRET STILL FOUND"
+                       TO WS-AUDIT-OUTCOME
+               END-IF
+           END-IF
+           MOVE "HardcodedRemovalCheck" TO WS-AUDIT-PROGRAM-ID
+           PERFORM 9900-WRITE-AUDIT-LOG.
+           GOBACK.
+
+       9900-WRITE-AUDIT-LOG.
+       COPY "auditwrt.cpy".
