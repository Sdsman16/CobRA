@@ -1,14 +1,58 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. HardcodedValueTest.
       * Test hardcoded value vulnerabilities (CobRA's Hardcoded Value rule)
+      * Covers the different places our real programs actually hide
+      * secrets: a plain WORKING-STORAGE MOVE (SECRET-KEY/CONFIG-VALUE),
+      * a 77-level item, an EXEC SQL literal, and a hardcoded CALL ...
+      * USING argument.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           COPY "classsel.cpy".
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       FD  CLASSIFY-LOG-FILE.
+       COPY "classrec.cpy".
        WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       COPY "classws.cpy".
+           EXEC SQL INCLUDE SQLCA END-EXEC.
        01 SECRET-KEY PIC X(20).
        01 CONFIG-VALUE PIC X(30).
+       01 WS-SQL-STMT PIC X(80).
+       77 WS-API-SEED-KEY PIC X(15) VALUE "HARDSEED987654".
        PROCEDURE DIVISION.
+           MOVE "HardcodedValueTest" TO WS-CLASS-PROGRAM-ID
+           MOVE "CWE-798" TO WS-CLASS-CWE-NUMBER
+           MOVE "MEDIUM" TO WS-CLASS-SEVERITY
+           MOVE "NONE" TO WS-CLASS-CVE-REF
+           PERFORM 9800-WRITE-CLASSIFICATION
       * Hardcoded sensitive data
            MOVE "SECRET12345" TO SECRET-KEY.
            DISPLAY "Key: " SECRET-KEY.
            MOVE "CONFIG-DATA-SECURE" TO CONFIG-VALUE.
            DISPLAY "Config: " CONFIG-VALUE.
-           STOP RUN.
\ No newline at end of file
+      * 77-level hardcoded secret
+           DISPLAY "Seed: " WS-API-SEED-KEY.
+      * Hardcoded secret embedded in an EXEC SQL literal
+           MOVE "SELECT COL FROM T WHERE APIKEY = 'PROD-KEY-24681'"
+               TO WS-SQL-STMT
+           EXEC SQL
+               PREPARE HCSTMT FROM :WS-SQL-STMT
+           END-EXEC
+      * Hardcoded secret passed straight as a CALL ... USING argument
+           CALL "LinkageOverflowSub" USING BY CONTENT
+               "VENDOR-TOKEN-135790".
+           MOVE "HardcodedValueTest" TO WS-AUDIT-PROGRAM-ID
+           MOVE "HARDCODED SECRET DISPLAYED" TO WS-AUDIT-OUTCOME
+           PERFORM 9900-WRITE-AUDIT-LOG.
+           GOBACK.
+
+       9900-WRITE-AUDIT-LOG.
+       COPY "auditwrt.cpy".
+
+       9800-WRITE-CLASSIFICATION.
+       COPY "classwrt.cpy".
