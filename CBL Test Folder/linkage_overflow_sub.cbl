@@ -0,0 +1,15 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LinkageOverflowSub.
+      * Companion subprogram for LinkageOverflowTest. Its formal
+      * parameter is declared far smaller than the actual argument the
+      * caller passes BY REFERENCE, the classic linkage-section size
+      * mismatch that lets a subprogram read or write past the memory
+      * the caller actually allocated for the field.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LS-SMALL-FIELD PIC X(10).
+       PROCEDURE DIVISION USING LS-SMALL-FIELD.
+           DISPLAY "Subprogram received: " LS-SMALL-FIELD.
+           GOBACK.
