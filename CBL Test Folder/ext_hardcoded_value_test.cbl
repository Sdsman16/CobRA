@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExternalizedHardcodedValueTest.
+      * Companion to HardcodedValueTest: the same two secrets are
+      * supplied by the caller instead of being MOVE literals in this
+      * source -- SECRET-KEY arrives via the JCL PARM and CONFIG-VALUE
+      * is read from SYSIN. HardcodedRemovalCheck confirms the literal
+      * strings themselves are actually gone from this source member.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           COPY "classsel.cpy".
+           SELECT SYSIN-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       FD  CLASSIFY-LOG-FILE.
+       COPY "classrec.cpy".
+       FD  SYSIN-FILE.
+       01 SYSIN-RECORD PIC X(30).
+       WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       COPY "classws.cpy".
+       01 WS-SYSIN-STATUS PIC X(2).
+       01 SECRET-KEY      PIC X(20).
+       01 CONFIG-VALUE    PIC X(30).
+       LINKAGE SECTION.
+       01 LS-PARM-FIELD.
+           05 LS-PARM-LEN  PIC S9(4) COMP.
+           05 LS-PARM-TEXT PIC X(20).
+       PROCEDURE DIVISION USING LS-PARM-FIELD.
+           MOVE "ExternalizedHardcodedValueTest" TO WS-CLASS-PROGRAM-ID
+           MOVE "CWE-798" TO WS-CLASS-CWE-NUMBER
+           MOVE "NONE" TO WS-CLASS-SEVERITY
+           MOVE "NONE" TO WS-CLASS-CVE-REF
+           PERFORM 9800-WRITE-CLASSIFICATION
+           MOVE SPACES TO SECRET-KEY
+           IF LS-PARM-LEN > 0
+               MOVE LS-PARM-TEXT(1:LS-PARM-LEN) TO SECRET-KEY
+           END-IF
+           OPEN INPUT SYSIN-FILE
+           MOVE SPACES TO CONFIG-VALUE
+           READ SYSIN-FILE INTO CONFIG-VALUE
+               AT END
+                   MOVE SPACES TO CONFIG-VALUE
+           END-READ
+           CLOSE SYSIN-FILE
+           DISPLAY "Key: " SECRET-KEY.
+           DISPLAY "Config: " CONFIG-VALUE.
+           MOVE "ExternalizedHardcodedValueTest" TO WS-AUDIT-PROGRAM-ID
+           MOVE "SECRETS VIA PARM/SYSIN"
+               TO WS-AUDIT-OUTCOME
+           PERFORM 9900-WRITE-AUDIT-LOG.
+           GOBACK.
+
+       9900-WRITE-AUDIT-LOG.
+       COPY "auditwrt.cpy".
+
+       9800-WRITE-CLASSIFICATION.
+       COPY "classwrt.cpy".
