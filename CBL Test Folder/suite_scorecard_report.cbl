@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SuiteScorecardReport.
+      * Prints one line per test program -- program-id, rule expected,
+      * rule actually fired, match/mismatch -- from the SCORECARD-FILE
+      * CBLSUITD writes after reconciliation, so a morning
+      * glance at SCORERPT shows whether last night's run was clean
+      * without digging through the audit log.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           SELECT SCORECARD-FILE ASSIGN TO "SCORECARD"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SCORE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "SCORERPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       FD  SCORECARD-FILE.
+       COPY "scorerec.cpy".
+       FD  REPORT-FILE.
+       01 RPT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       01 WS-SCORE-STATUS    PIC X(2).
+       01 WS-REPORT-STATUS   PIC X(2).
+       01 WS-EOF-SWITCH      PIC X(3) VALUE "NO".
+       01 WS-LINE-COUNT      PIC 9(2) VALUE 0.
+       01 WS-MISMATCH-COUNT  PIC 9(2) VALUE 0.
+       01 WS-DETAIL-LINE.
+           05 WS-DTL-PROGRAM-ID    PIC X(30).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-DTL-EXPECTED      PIC X(20).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-DTL-ACTUAL        PIC X(20).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-DTL-MATCH-FLAG    PIC X(8).
+       PROCEDURE DIVISION.
+           OPEN INPUT SCORECARD-FILE
+           OPEN OUTPUT REPORT-FILE
+           IF WS-SCORE-STATUS NOT = "00"
+               DISPLAY "SCORECARD-FILE OPEN FAILED: " WS-SCORE-STATUS
+               MOVE "YES" TO WS-EOF-SWITCH
+           END-IF
+           MOVE "CBL SUITE SCORECARD" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "PROGRAM-ID                     EXPECTED"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM UNTIL WS-EOF-SWITCH = "YES"
+               READ SCORECARD-FILE
+                   AT END
+                       MOVE "YES" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM 2000-WRITE-DETAIL-LINE
+               END-READ
+           END-PERFORM
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           STRING "TESTS SCORED: " WS-LINE-COUNT
+               "  MISMATCHES: " WS-MISMATCH-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           CLOSE SCORECARD-FILE
+           CLOSE REPORT-FILE
+           DISPLAY "Scorecard report written, mismatches="
+               WS-MISMATCH-COUNT
+           MOVE "SuiteScorecardReport" TO WS-AUDIT-PROGRAM-ID
+           MOVE "SCORECARD REPORT GENERATED" TO WS-AUDIT-OUTCOME
+           PERFORM 9900-WRITE-AUDIT-LOG.
+           GOBACK.
+
+       2000-WRITE-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT
+           MOVE SCR-PROGRAM-ID    TO WS-DTL-PROGRAM-ID
+           MOVE SCR-RULE-EXPECTED TO WS-DTL-EXPECTED
+           MOVE SCR-RULE-ACTUAL   TO WS-DTL-ACTUAL
+           MOVE SCR-MATCH-FLAG    TO WS-DTL-MATCH-FLAG
+           IF SCR-MATCH-FLAG NOT = "MATCH"
+               ADD 1 TO WS-MISMATCH-COUNT
+           END-IF
+           MOVE WS-DETAIL-LINE    TO RPT-LINE
+           WRITE RPT-LINE.
+
+       9900-WRITE-AUDIT-LOG.
+       COPY "auditwrt.cpy".
