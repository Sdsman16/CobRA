@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CleanHardcodedValueTest.
+      * Safe counterpart to HardcodedValueTest: SECRET-KEY and
+      * CONFIG-VALUE are read from an externalized dataset at runtime
+      * instead of being coded as WORKING-STORAGE literals.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           COPY "classsel.cpy".
+           COPY "secretsel.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       FD  CLASSIFY-LOG-FILE.
+       COPY "classrec.cpy".
+       FD  SECRET-CONFIG-FILE.
+       COPY "secretrec.cpy".
+       WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       COPY "classws.cpy".
+       01 WS-CONFIG-STATUS PIC X(2).
+       01 SECRET-KEY       PIC X(20).
+       01 CONFIG-VALUE     PIC X(30).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE "CleanHardcodedValueTest" TO WS-CLASS-PROGRAM-ID
+           MOVE "CWE-798" TO WS-CLASS-CWE-NUMBER
+           MOVE "NONE" TO WS-CLASS-SEVERITY
+           MOVE "NONE" TO WS-CLASS-CVE-REF
+           PERFORM 9800-WRITE-CLASSIFICATION
+           OPEN INPUT SECRET-CONFIG-FILE
+           IF WS-CONFIG-STATUS NOT = "00"
+               DISPLAY "SECRET-CONFIG-FILE OPEN FAILED: "
+                   WS-CONFIG-STATUS
+               MOVE "10" TO WS-CONFIG-STATUS
+           END-IF
+           PERFORM UNTIL WS-CONFIG-STATUS = "10"
+               READ SECRET-CONFIG-FILE
+                   AT END
+                       MOVE "10" TO WS-CONFIG-STATUS
+                   NOT AT END
+                       PERFORM 1000-APPLY-CONFIG-VALUE
+               END-READ
+           END-PERFORM
+           CLOSE SECRET-CONFIG-FILE
+           DISPLAY "Key loaded from externalized config"
+           DISPLAY "Config loaded from externalized config"
+           MOVE "CleanHardcodedValueTest" TO WS-AUDIT-PROGRAM-ID
+           MOVE "SECRETS LOADED EXTERNALLY" TO WS-AUDIT-OUTCOME
+           PERFORM 9900-WRITE-AUDIT-LOG.
+           GOBACK.
+
+       1000-APPLY-CONFIG-VALUE.
+           EVALUATE SC-NAME
+               WHEN "SECRET-KEY"
+                   MOVE SC-VALUE TO SECRET-KEY
+               WHEN "CONFIG-VALUE"
+                   MOVE SC-VALUE TO CONFIG-VALUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       9900-WRITE-AUDIT-LOG.
+       COPY "auditwrt.cpy".
+
+       9800-WRITE-CLASSIFICATION.
+       COPY "classwrt.cpy".
