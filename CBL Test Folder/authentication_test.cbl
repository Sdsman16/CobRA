@@ -1,19 +1,71 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. AuthenticationTest.
       * Test authentication vulnerabilities (e.g., CVE-2023-4501)
+      * Batch-driven: reads USER-ID/PASSWORD/INPUT-BUFFER login
+      * attempts from LOGINATT so one run exercises many attempts.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           COPY "classsel.cpy".
+           COPY "loginsel.cpy".
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       FD  CLASSIFY-LOG-FILE.
+       COPY "classrec.cpy".
+       FD  LOGIN-FILE.
+       COPY "loginrec.cpy".
        WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       COPY "classws.cpy".
+       01 WS-LOGIN-STATUS PIC X(2).
        01 USER-ID PIC X(20).
        01 PASSWORD PIC X(20).
        01 INPUT-BUFFER PIC X(30).
+       01 WS-OUTCOME PIC X(30) VALUE "ACCESS DENIED".
        PROCEDURE DIVISION.
-      * Weak authentication constructs
-           ACCEPT USER-ID.
-           DISPLAY "User ID: " USER-ID.
-           ACCEPT PASSWORD FROM CONSOLE.
-           DISPLAY "Password: " PASSWORD.
-           ACCEPT INPUT-BUFFER.
+       0000-MAIN.
+           MOVE "AuthenticationTest" TO WS-CLASS-PROGRAM-ID
+           MOVE "CWE-287" TO WS-CLASS-CWE-NUMBER
+           MOVE "HIGH" TO WS-CLASS-SEVERITY
+           MOVE "CVE-2023-4501" TO WS-CLASS-CVE-REF
+           PERFORM 9800-WRITE-CLASSIFICATION
+           OPEN INPUT LOGIN-FILE
+           IF WS-LOGIN-STATUS NOT = "00"
+               DISPLAY "LOGIN-FILE OPEN FAILED: " WS-LOGIN-STATUS
+               MOVE "10" TO WS-LOGIN-STATUS
+           END-IF
+           PERFORM UNTIL WS-LOGIN-STATUS = "10"
+               READ LOGIN-FILE
+                   AT END
+                       MOVE "10" TO WS-LOGIN-STATUS
+                   NOT AT END
+                       PERFORM 1000-PROCESS-LOGIN-ATTEMPT
+               END-READ
+           END-PERFORM
+           CLOSE LOGIN-FILE
+           GOBACK.
+
+       1000-PROCESS-LOGIN-ATTEMPT.
+      * Weak authentication constructs, one login attempt per record
+           MOVE LA-USER-ID TO USER-ID
+           DISPLAY "User ID: " USER-ID
+           MOVE LA-PASSWORD TO PASSWORD
+           DISPLAY "Password: " PASSWORD
+           MOVE LA-INPUT-BUFFER TO INPUT-BUFFER
+           MOVE "ACCESS DENIED" TO WS-OUTCOME
            IF INPUT-BUFFER = "USERNAME" OR INPUT-BUFFER = "PASSWORD"
                DISPLAY "Access Granted"
-           END-IF.
-           STOP RUN.
\ No newline at end of file
+               MOVE "ACCESS GRANTED" TO WS-OUTCOME
+           END-IF
+           MOVE "AuthenticationTest" TO WS-AUDIT-PROGRAM-ID
+           MOVE WS-OUTCOME TO WS-AUDIT-OUTCOME
+           PERFORM 9900-WRITE-AUDIT-LOG.
+
+       9900-WRITE-AUDIT-LOG.
+       COPY "auditwrt.cpy".
+
+       9800-WRITE-CLASSIFICATION.
+       COPY "classwrt.cpy".
