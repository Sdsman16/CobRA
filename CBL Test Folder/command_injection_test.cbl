@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CommandInjectionTest.
+      * Test command/OS injection vulnerabilities: an ACCEPTed value is
+      * passed unchecked into an OS command invocation via CALL
+      * "SYSTEM", the way some of our real batch jobs shell out to
+      * utilities.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           COPY "classsel.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       FD  CLASSIFY-LOG-FILE.
+       COPY "classrec.cpy".
+       WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       COPY "classws.cpy".
+       01 WS-FILE-ARG    PIC X(50).
+       01 WS-OS-COMMAND  PIC X(80).
+       PROCEDURE DIVISION.
+           MOVE "CommandInjectionTest" TO WS-CLASS-PROGRAM-ID
+           MOVE "CWE-78" TO WS-CLASS-CWE-NUMBER
+           MOVE "HIGH" TO WS-CLASS-SEVERITY
+           MOVE "NONE" TO WS-CLASS-CVE-REF
+           PERFORM 9800-WRITE-CLASSIFICATION
+      * Unvalidated ACCEPT concatenated directly into a shell command
+           ACCEPT WS-FILE-ARG.
+           STRING "ls -l " WS-FILE-ARG DELIMITED BY SIZE
+               INTO WS-OS-COMMAND
+           DISPLAY "Running: " WS-OS-COMMAND
+           CALL "SYSTEM" USING WS-OS-COMMAND.
+           MOVE "CommandInjectionTest" TO WS-AUDIT-PROGRAM-ID
+           MOVE "OS COMMAND FROM RAW INPUT"
+               TO WS-AUDIT-OUTCOME
+           PERFORM 9900-WRITE-AUDIT-LOG.
+           GOBACK.
+
+       9900-WRITE-AUDIT-LOG.
+       COPY "auditwrt.cpy".
+
+       9800-WRITE-CLASSIFICATION.
+       COPY "classwrt.cpy".
