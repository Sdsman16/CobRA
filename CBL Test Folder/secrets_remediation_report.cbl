@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SecretsRemediationReport.
+      * Consolidates every hardcoded-value hit from a scanner run into
+      * one printed remediation backlog (program-id, field name, line
+      * reference, first-seen date) instead of re-deriving it from a
+      * console DISPLAY each quarter.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           SELECT HITS-FILE ASSIGN TO "SECRHITS"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-HITS-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "SECRRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       FD  HITS-FILE.
+       COPY "secrethit.cpy".
+       FD  REPORT-FILE.
+       01 RPT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       01 WS-HITS-STATUS     PIC X(2).
+       01 WS-REPORT-STATUS   PIC X(2).
+       01 WS-EOF-SWITCH      PIC X(3) VALUE "NO".
+       01 WS-HIT-COUNT       PIC 9(4) VALUE 0.
+       01 WS-DETAIL-LINE.
+           05 WS-DTL-PROGRAM-ID       PIC X(30).
+           05 FILLER                 PIC X(2) VALUE SPACES.
+           05 WS-DTL-FIELD-NAME       PIC X(20).
+           05 FILLER                 PIC X(2) VALUE SPACES.
+           05 WS-DTL-LINE-REF         PIC 9(4).
+           05 FILLER                 PIC X(2) VALUE SPACES.
+           05 WS-DTL-FIRST-SEEN       PIC X(10).
+       PROCEDURE DIVISION.
+           OPEN INPUT HITS-FILE
+           OPEN OUTPUT REPORT-FILE
+           IF WS-HITS-STATUS NOT = "00"
+               DISPLAY "HITS-FILE OPEN FAILED: " WS-HITS-STATUS
+               MOVE "YES" TO WS-EOF-SWITCH
+           END-IF
+           MOVE "SECRETS-FOUND REMEDIATION BACKLOG" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "PROGRAM-ID                     FIELD-NAME"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM UNTIL WS-EOF-SWITCH = "YES"
+               READ HITS-FILE
+                   AT END
+                       MOVE "YES" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM 2000-WRITE-DETAIL-LINE
+               END-READ
+           END-PERFORM
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           STRING "TOTAL HARDCODED-VALUE HITS: " WS-HIT-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           CLOSE HITS-FILE
+           CLOSE REPORT-FILE
+           DISPLAY "Remediation report written, hits=" WS-HIT-COUNT
+           MOVE "SecretsRemediationReport" TO WS-AUDIT-PROGRAM-ID
+           MOVE "REMEDIATION REPORT GENERATED" TO WS-AUDIT-OUTCOME
+           PERFORM 9900-WRITE-AUDIT-LOG.
+           GOBACK.
+
+       2000-WRITE-DETAIL-LINE.
+           ADD 1 TO WS-HIT-COUNT
+           MOVE SH-PROGRAM-ID    TO WS-DTL-PROGRAM-ID
+           MOVE SH-FIELD-NAME    TO WS-DTL-FIELD-NAME
+           MOVE SH-LINE-REF      TO WS-DTL-LINE-REF
+           MOVE SH-FIRST-SEEN-DATE TO WS-DTL-FIRST-SEEN
+           MOVE WS-DETAIL-LINE   TO RPT-LINE
+           WRITE RPT-LINE.
+
+       9900-WRITE-AUDIT-LOG.
+       COPY "auditwrt.cpy".
