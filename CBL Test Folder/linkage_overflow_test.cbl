@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LinkageOverflowTest.
+      * Test linkage-section buffer overrun vulnerabilities:
+      * LinkageOverflowSub's LINKAGE SECTION declares a formal
+      * parameter far smaller than the actual argument passed here BY
+      * REFERENCE, so the subprogram can read or write past the field
+      * boundary the caller intended.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           COPY "classsel.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
+       FD  CLASSIFY-LOG-FILE.
+       COPY "classrec.cpy".
+       WORKING-STORAGE SECTION.
+       COPY "auditws.cpy".
+       COPY "classws.cpy".
+       01 WS-LARGE-BUFFER PIC X(100)
+           VALUE "DATA-PASSED-BY-REFERENCE-INTO-A-SUBPROGRAM-THAT-".
+       PROCEDURE DIVISION.
+           MOVE "LinkageOverflowTest" TO WS-CLASS-PROGRAM-ID
+           MOVE "CWE-787" TO WS-CLASS-CWE-NUMBER
+           MOVE "HIGH" TO WS-CLASS-SEVERITY
+           MOVE "NONE" TO WS-CLASS-CVE-REF
+           PERFORM 9800-WRITE-CLASSIFICATION
+      * Actual argument (100 bytes) is larger than the subprogram's
+      * formal parameter (10 bytes) -- a linkage-section size mismatch.
+           CALL "LinkageOverflowSub" USING BY REFERENCE WS-LARGE-BUFFER.
+           DISPLAY "Passed buffer: " WS-LARGE-BUFFER.
+           MOVE "LinkageOverflowTest" TO WS-AUDIT-PROGRAM-ID
+           MOVE "CALL PARM SIZE MISMATCH"
+               TO WS-AUDIT-OUTCOME
+           PERFORM 9900-WRITE-AUDIT-LOG.
+           GOBACK.
+
+       9900-WRITE-AUDIT-LOG.
+       COPY "auditwrt.cpy".
+
+       9800-WRITE-CLASSIFICATION.
+       COPY "classwrt.cpy".
